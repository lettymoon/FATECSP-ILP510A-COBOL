@@ -0,0 +1,214 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX4ORD.
+       AUTHOR. LETICIA CANDIDO.
+       INSTALLATION. FATEC-SP.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED. 09/08/26.
+       SECURITY. APENAS O AUTOR PODE MODIFICAR.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADESTOQ ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS CODIGO-ENT.
+           SELECT WORK-SORT ASSIGN TO DISK.
+           SELECT CADORD ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RELESTOQ ASSIGN TO DISK.
+           SELECT RELESTOQ2 ASSIGN TO DISK.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CADESTOQ
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-IS IS "CADESTOQ".
+
+       01 REG-ENT.
+           02 CODIGO-ENT  PIC 9(5).
+           02 NOME-ENT PIC X(15).
+           02 QTDEEST-ENT PIC 9(5).
+           02 PRECOUNI-ENT PIC 9(6)V9(2).
+           02 CATEGORIA-ENT PIC X(10).
+
+       SD WORK-SORT.
+       01 SD-REG.
+           02 SD-CODIGO PIC 9(5).
+           02 SD-NOME PIC X(15).
+           02 SD-QTDE PIC 9(5).
+           02 SD-PRECO PIC 9(6)V9(2).
+           02 SD-CATEGORIA PIC X(10).
+
+       FD CADORD
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-IS IS "CADORD".
+
+       01 REG-ORD.
+           02 CODIGO-ORD PIC 9(5).
+           02 NOME-ORD PIC X(15).
+           02 QTDEEST-ORD PIC 9(5).
+           02 PRECOUNI-ORD PIC 9(6)V9(2).
+           02 CATEGORIA-ORD PIC X(10).
+
+       FD RELESTOQ
+           LABEL RECORD IS OMITTED
+           VALUE OF FILE-IS "RELORD1".
+       01 REG-RELO
+           PIC X(105).
+
+       FD RELESTOQ2
+           LABEL RECORD IS OMITTED
+           VALUE OF FILE-IS "RELORD2".
+       01 REG-RELO2
+           PIC X(100).
+
+       WORKING-STORAGE SECTION.
+           77 FIM-ARQ PIC X(03) VALUE "NAO".
+           77 CT-LIN PIC 9(02) VALUE 25.
+           77 CT-LIN2 PIC 9(02) VALUE 25.
+           77 CT-PAG PIC 9(02) VALUE ZEROES.
+           77 CT-PAG2 PIC 9(02) VALUE ZEROES.
+           77 CUST PIC 9(6)V99 VALUE ZEROES.
+           77 QTDTOTAL PIC 9(7) VALUE ZEROES.
+           77 PRECOMEDIO PIC 9(6)V99 VALUE ZEROES.
+           77 PRECOTOTAL PIC 9(8)V99 VALUE ZEROES.
+
+       01 CAB-01.
+           02 FILLER  PIC X(14) VALUE "DATA: 23/10/23".
+           02 FILLER PIC X(4) VALUE SPACES.
+           02 FILLER PIC X(30) VALUE "RELATORIO DE MATERIAL POR NOME".
+           02 FILLER PIC X(1) VALUE SPACES.
+           02 FILLER PIC X(10) VALUE "EM ESTOQUE".
+           02 FILLER PIC X(30) VALUE SPACES.
+           02 FILLER  PIC X(05) VALUE "PAG. ".
+           02 VAR-PAG PIC 99.
+           02 FILLER  PIC X(03) VALUE SPACES.
+       01 CAB-02.
+           02 FILLER PIC X(06) VALUE "CODIGO".
+           02 FILLER PIC X(10) VALUE SPACES.
+           02 FILLER PIC X(04) VALUE "NOME".
+           02 FILLER PIC X(10) VALUE SPACES.
+           02 FILLER PIC X(15) VALUE "QTDE DO ESTOQUE".
+           02 FILLER PIC X(10) VALUE SPACES.
+           02 FILLER PIC X(14) VALUE "CUSTO UNITARIO".
+           02 FILLER PIC X(10) VALUE SPACES.
+           02 FILLER PIC X(11) VALUE "CUSTO TOTAL".
+           02 FILLER PIC X(05) VALUE SPACES.
+           02 FILLER PIC X(09) VALUE "CATEGORIA".
+       01 DETALHE.
+           02 COD PIC 9(5).
+           02 FILLER PIC X(12) VALUE SPACES.
+           02 NOM PIC X(15).
+           02 FILLER PIC X(8) VALUE SPACES.
+           02 QTD PIC 9(5).
+           02 FILLER PIC X(16) VALUE SPACES.
+           02 UNI PIC 9(6)V99.
+           02 FILLER PIC X(12) VALUE SPACES.
+           02 CUSTL PIC 9(7)V99.
+           02 FILLER PIC X(05) VALUE SPACES.
+           02 CAT PIC X(10).
+       01 CAB-001.
+           02 FILLER  PIC X(14) VALUE "DATA: 23/10/23".
+           02 FILLER PIC X(4) VALUE SPACES.
+           02 FILLER PIC X(30) VALUE "RELATORIO DE MATERIAL POR NOME".
+           02 FILLER PIC X(1) VALUE SPACES.
+           02 FILLER PIC X(10) VALUE "EM ESTOQUE".
+           02 FILLER PIC X(30) VALUE SPACES.
+           02 FILLER  PIC X(05) VALUE "PAG. ".
+           02 VAR-PAG2 PIC 99.
+           02 FILLER  PIC X(03) VALUE SPACES.
+       01 CAB-002.
+           02 FILLER PIC X(16) VALUE "QUANTIDADE TOTAL".
+           02 FILLER PIC X(20) VALUE SPACES.
+           02 FILLER PIC X(11) VALUE "PRECO MEDIO".
+           02 FILLER PIC X(20) VALUE SPACES.
+           02 FILLER PIC X(11) VALUE "PRECO TOTAL".
+           02 FILLER PIC X(22) VALUE SPACES.
+       01 DETALHE-02.
+           02 TOT PIC 9(7).
+           02 FILLER PIC X(25) VALUES SPACES.
+           02 PRECM PIC 9(06)V99.
+           02 FILLER PIC X(25) VALUES SPACES.
+           02 PRECTOT PIC 9(8)V99.
+           02 FILLER PIC X(25) VALUES SPACES.
+
+       PROCEDURE DIVISION.
+       EX1.
+           SORT WORK-SORT ON ASCENDING KEY SD-NOME
+               USING CADESTOQ
+               GIVING CADORD.
+           PERFORM INICIO.
+           PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL "SIM".
+           PERFORM IMPRESSAO2.
+           PERFORM FIM.
+           STOP RUN.
+
+       INICIO.
+           OPEN INPUT CADORD
+                OUTPUT RELESTOQ
+                OUTPUT RELESTOQ2.
+           PERFORM LEITURA.
+
+       LEITURA.
+           READ CADORD AT END MOVE "SIM" TO FIM-ARQ.
+
+       PRINCIPAL.
+           PERFORM IMPRESSAO.
+           DIVIDE PRECOTOTAL BY QTDTOTAL GIVING PRECOMEDIO.
+           PERFORM LEITURA.
+
+       IMPRESSAO.
+           IF CT-LIN GREATER THAN 19
+               PERFORM CABECALHO.
+           PERFORM IMPDET.
+       IMPDET.
+           MOVE CODIGO-ORD TO COD.
+           MOVE NOME-ORD TO NOM.
+           MOVE QTDEEST-ORD TO QTD.
+           MOVE PRECOUNI-ORD TO UNI.
+           MOVE CATEGORIA-ORD TO CAT.
+           MULTIPLY QTDEEST-ORD BY PRECOUNI-ORD GIVING CUSTL.
+           MOVE CUSTL TO CUST.
+           WRITE REG-RELO FROM DETALHE AFTER ADVANCING 1 LINE.
+           ADD 1 TO CT-LIN.
+           ADD 1 TO QTDTOTAL.
+           ADD CUSTL TO PRECOTOTAL.
+           MOVE ZEROES TO CUSTL.
+       CABECALHO.
+           ADD 1 TO CT-PAG.
+           MOVE CT-PAG TO VAR-PAG.
+           MOVE SPACES TO REG-RELO.
+           WRITE REG-RELO AFTER ADVANCING PAGE.
+           WRITE REG-RELO FROM CAB-01 AFTER ADVANCING 1 LINE.
+           WRITE REG-RELO FROM CAB-02 AFTER ADVANCING 2 LINE.
+           MOVE ZEROES TO CT-LIN.
+
+       IMPRESSAO2.
+           IF CT-LIN2 GREATER THAN 19
+               PERFORM CABECALHO2.
+           PERFORM IMPDET2.
+
+       IMPDET2.
+           MOVE QTDTOTAL TO TOT.
+           MOVE PRECOMEDIO TO PRECM.
+           MOVE PRECOTOTAL TO PRECTOT.
+           WRITE REG-RELO2 FROM DETALHE-02 AFTER ADVANCING 1 LINE.
+           ADD 1 TO CT-LIN2.
+
+       CABECALHO2.
+           ADD 1 TO CT-PAG2.
+           MOVE CT-PAG2 TO VAR-PAG2.
+           MOVE SPACES TO REG-RELO2.
+           WRITE REG-RELO2 AFTER ADVANCING PAGE.
+           WRITE REG-RELO2 FROM CAB-001 AFTER ADVANCING 1 LINE.
+           WRITE REG-RELO2 FROM CAB-002 AFTER ADVANCING 2 LINE.
+           MOVE ZEROES TO CT-LIN2.
+       FIM.
+           CLOSE CADORD RELESTOQ RELESTOQ2.
