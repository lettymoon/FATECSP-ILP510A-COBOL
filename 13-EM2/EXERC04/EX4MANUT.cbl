@@ -0,0 +1,170 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX4MANUT.
+       AUTHOR. LETICIA CANDIDO.
+       INSTALLATION. FATEC-SP.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED. 09/08/26.
+       SECURITY. APENAS O AUTOR PODE MODIFICAR.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADESTOQ ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CODIGO-ENT.
+           SELECT MOVESTOQ ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LISTMANUT ASSIGN TO DISK.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CADESTOQ
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-IS IS "CADESTOQ".
+
+       01 REG-ENT.
+           02 CODIGO-ENT  PIC 9(5).
+           02 NOME-ENT PIC X(15).
+           02 QTDEEST-ENT PIC 9(5).
+           02 PRECOUNI-ENT PIC 9(6)V9(2).
+           02 CATEGORIA-ENT PIC X(10).
+
+       FD MOVESTOQ
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-IS IS "MOVESTOQ".
+
+       01 REG-MOV.
+           02 TIPO-MOV PIC X(1).
+               88 MOV-INCLUI VALUE "I".
+               88 MOV-ALTERA VALUE "A".
+               88 MOV-EXCLUI VALUE "E".
+           02 CODIGO-MOV  PIC 9(5).
+           02 NOME-MOV PIC X(15).
+           02 QTDEEST-MOV PIC 9(5).
+           02 PRECOUNI-MOV PIC 9(6)V9(2).
+           02 CATEGORIA-MOV PIC X(10).
+
+       FD LISTMANUT
+           LABEL RECORD IS OMITTED.
+       01 REG-LISTA
+           PIC X(100).
+
+       WORKING-STORAGE SECTION.
+           77 FIM-MOV PIC X(03) VALUE "NAO".
+           77 CT-APLIC PIC 9(05) VALUE ZEROES.
+           77 CT-REJEI PIC 9(05) VALUE ZEROES.
+
+       01 DETALHE-LISTA.
+           02 COD-LST PIC 9(5).
+           02 FILLER PIC X(03) VALUE SPACES.
+           02 NOM-LST PIC X(15).
+           02 FILLER PIC X(03) VALUE SPACES.
+           02 TIPO-LST PIC X(01).
+           02 FILLER PIC X(03) VALUE SPACES.
+           02 SITU-LST PIC X(20).
+           02 FILLER PIC X(47) VALUE SPACES.
+
+       01 DETALHE-RESUMO.
+           02 FILLER PIC X(20) VALUE "MOVIMENTOS APLICADOS".
+           02 FILLER PIC X(01) VALUE SPACES.
+           02 APLIC-LST PIC 9(05).
+           02 FILLER PIC X(05) VALUE SPACES.
+           02 FILLER PIC X(21) VALUE "MOVIMENTOS REJEITADOS".
+           02 FILLER PIC X(01) VALUE SPACES.
+           02 REJEI-LST PIC 9(05).
+           02 FILLER PIC X(42) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       EX1.
+           PERFORM INICIO.
+           PERFORM ATUALIZA UNTIL FIM-MOV EQUAL "SIM".
+           PERFORM FIM.
+           STOP RUN.
+
+       INICIO.
+           OPEN I-O CADESTOQ.
+           OPEN INPUT MOVESTOQ.
+           OPEN OUTPUT LISTMANUT.
+           PERFORM LER-MOV.
+
+       LER-MOV.
+           READ MOVESTOQ
+               AT END MOVE "SIM" TO FIM-MOV
+           END-READ.
+
+       ATUALIZA.
+           MOVE CODIGO-MOV TO CODIGO-ENT.
+           EVALUATE TRUE
+               WHEN MOV-INCLUI
+                   PERFORM INCLUI-REGISTRO
+               WHEN MOV-ALTERA
+                   PERFORM ALTERA-REGISTRO
+               WHEN MOV-EXCLUI
+                   PERFORM EXCLUI-REGISTRO
+               WHEN OTHER
+                   MOVE "TIPO INVALIDO" TO SITU-LST
+                   ADD 1 TO CT-REJEI
+           END-EVALUATE.
+           PERFORM GRAVA-LISTA.
+           PERFORM LER-MOV.
+
+       INCLUI-REGISTRO.
+           MOVE NOME-MOV TO NOME-ENT.
+           MOVE QTDEEST-MOV TO QTDEEST-ENT.
+           MOVE PRECOUNI-MOV TO PRECOUNI-ENT.
+           MOVE CATEGORIA-MOV TO CATEGORIA-ENT.
+           WRITE REG-ENT
+               INVALID KEY
+                   MOVE "CODIGO JA EXISTE" TO SITU-LST
+                   ADD 1 TO CT-REJEI
+               NOT INVALID KEY
+                   MOVE "INCLUIDO" TO SITU-LST
+                   ADD 1 TO CT-APLIC
+           END-WRITE.
+
+       ALTERA-REGISTRO.
+           READ CADESTOQ
+               INVALID KEY
+                   MOVE "NAO ENCONTRADO" TO SITU-LST
+                   ADD 1 TO CT-REJEI
+               NOT INVALID KEY
+                   MOVE NOME-MOV TO NOME-ENT
+                   MOVE QTDEEST-MOV TO QTDEEST-ENT
+                   MOVE PRECOUNI-MOV TO PRECOUNI-ENT
+                   MOVE CATEGORIA-MOV TO CATEGORIA-ENT
+                   REWRITE REG-ENT
+                   MOVE "ALTERADO" TO SITU-LST
+                   ADD 1 TO CT-APLIC
+           END-READ.
+
+       EXCLUI-REGISTRO.
+           DELETE CADESTOQ
+               INVALID KEY
+                   MOVE "NAO ENCONTRADO" TO SITU-LST
+                   ADD 1 TO CT-REJEI
+               NOT INVALID KEY
+                   MOVE "EXCLUIDO" TO SITU-LST
+                   ADD 1 TO CT-APLIC
+           END-DELETE.
+
+       GRAVA-LISTA.
+           MOVE CODIGO-MOV TO COD-LST.
+           MOVE NOME-MOV TO NOM-LST.
+           MOVE TIPO-MOV TO TIPO-LST.
+           WRITE REG-LISTA FROM DETALHE-LISTA AFTER ADVANCING 1 LINE.
+
+       GRAVA-RESUMO.
+           MOVE CT-APLIC TO APLIC-LST.
+           MOVE CT-REJEI TO REJEI-LST.
+           WRITE REG-LISTA FROM DETALHE-RESUMO AFTER ADVANCING 2 LINE.
+
+       FIM.
+           PERFORM GRAVA-RESUMO.
+           CLOSE CADESTOQ MOVESTOQ LISTMANUT.
