@@ -15,9 +15,21 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CADESTOQ ASSIGN TO DISK
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS CODIGO-ENT.
            SELECT RELESTOQ ASSIGN TO DISK.
            SELECT RELESTOQ2 ASSIGN TO DISK.
+           SELECT RELESTOQ3 ASSIGN TO DISK.
+           SELECT ARQCKPT ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CKPT-STATUS.
+           SELECT LOGEXEC ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS LOG-STATUS.
+           SELECT ARQCSV ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RELEXC ASSIGN TO DISK.
 
        DATA DIVISION.
        FILE SECTION.
@@ -31,17 +43,56 @@
            02 NOME-ENT PIC X(15).
            02 QTDEEST-ENT PIC 9(5).
            02 PRECOUNI-ENT PIC 9(6)V9(2).
+           02 CATEGORIA-ENT PIC X(10).
        
        FD RELESTOQ
            LABEL RECORD IS OMITTED.
        01 REG-REL
-           PIC X(100).
+           PIC X(105).
 
        FD RELESTOQ2
            LABEL RECORD IS OMITTED.
        01 REG-REL2
            PIC X(100).
 
+       FD RELESTOQ3
+           LABEL RECORD IS OMITTED.
+       01 REG-REL3
+           PIC X(100).
+
+       FD ARQCKPT
+           LABEL RECORD IS OMITTED.
+       01 REG-CKPT.
+           02 CKPT-CODIGO PIC 9(5).
+           02 CKPT-TIPO PIC X(01).
+           02 CKPT-QTDTOTAL PIC 9(07).
+           02 CKPT-PRECOTOTAL PIC 9(08)V99.
+           02 CKPT-CTLIDOS PIC 9(07).
+           02 CKPT-CTPAG PIC 9(02).
+           02 CKPT-CTPAG2 PIC 9(02).
+           02 CKPT-CTPAG3 PIC 9(02).
+           02 CKPT-CTPAGX PIC 9(02).
+           02 CKPT-CATANT PIC X(10).
+           02 CKPT-PRIMCAT PIC X(03).
+           02 CKPT-QTDCAT PIC 9(07).
+           02 CKPT-PRECOCAT PIC 9(08)V99.
+           02 FILLER PIC X(12).
+
+       FD LOGEXEC
+           LABEL RECORD IS OMITTED.
+       01 REG-LOG
+           PIC X(104).
+
+       FD ARQCSV
+           LABEL RECORD IS OMITTED.
+       01 REG-CSV
+           PIC X(100).
+
+       FD RELEXC
+           LABEL RECORD IS OMITTED.
+       01 REG-EXC
+           PIC X(100).
+
        WORKING-STORAGE SECTION.
            77 FIM-ARQ PIC X(03) VALUE "NAO".
            77 CT-LIN PIC 9(02) VALUE 25.
@@ -52,6 +103,33 @@
            77 QTDTOTAL PIC 9(7) VALUE ZEROES.
            77 PRECOMEDIO PIC 9(6)V99 VALUE ZEROES.
            77 PRECOTOTAL PIC 9(8)V99 VALUE ZEROES.
+           77 CT-LIN3 PIC 9(02) VALUE 25.
+           77 CT-PAG3 PIC 9(02) VALUE ZEROES.
+           77 PONTORESSUP PIC 9(5) VALUE 00010.
+           77 CATEGORIA-ANT PIC X(10) VALUE SPACES.
+           77 PRIMEIRA-CAT PIC X(03) VALUE "SIM".
+           77 QTD-CAT PIC 9(7) VALUE ZEROES.
+           77 PRECO-CAT PIC 9(8)V99 VALUE ZEROES.
+           77 CKPT-STATUS PIC X(02) VALUE SPACES.
+           77 CKPT-EXISTE PIC X(03) VALUE "NAO".
+           77 CKPT-ULTIMO PIC 9(05) VALUE ZEROES.
+           77 CKPT-INTERVALO PIC 9(03) VALUE 050.
+           77 CT-CKPT PIC 9(05) VALUE ZEROES.
+           77 LOG-STATUS PIC X(02) VALUE SPACES.
+           77 CT-LIDOS PIC 9(07) VALUE ZEROES.
+           77 DATA-EXEC PIC 9(06) VALUE ZEROES.
+           77 FIM-VAL PIC X(03) VALUE "NAO".
+           77 REGISTRO-INVALIDO PIC X(03) VALUE "NAO".
+           77 REGISTRO-EXCLUIDO PIC X(03) VALUE "NAO".
+           77 CT-EXC PIC 9(04) VALUE ZEROES.
+           77 PONTEIRO-EXC PIC 9(04) VALUE 0001.
+           77 CT-LINX PIC 9(02) VALUE 25.
+           77 CT-PAGX PIC 9(02) VALUE ZEROES.
+           77 PRECOUNI-CSV PIC 9(06),99.
+           77 CUSTL-CSV PIC 9(07),99.
+
+       01 TAB-EXCLUSAO.
+           02 TAB-EXC-COD OCCURS 9999 TIMES PIC 9(5).
 
        01 CAB-01.
            02 FILLER  PIC X(14) VALUE "DATA: 23/10/23".
@@ -73,7 +151,8 @@
            02 FILLER PIC X(14) VALUE "CUSTO UNITARIO".
            02 FILLER PIC X(10) VALUE SPACES.
            02 FILLER PIC X(11) VALUE "CUSTO TOTAL".
-           02 FILLER PIC X(10) VALUE SPACES.
+           02 FILLER PIC X(05) VALUE SPACES.
+           02 FILLER PIC X(09) VALUE "CATEGORIA".
        01 DETALHE.
            02 COD PIC 9(5).
            02 FILLER PIC X(12) VALUE SPACES.
@@ -84,7 +163,8 @@
            02 UNI PIC 9(6)V99.
            02 FILLER PIC X(12) VALUE SPACES.
            02 CUSTL PIC 9(7)V99.
-           02 FILLER PIC X(14) VALUE SPACES.
+           02 FILLER PIC X(05) VALUE SPACES.
+           02 CAT PIC X(10).
        01 CAB-001.
            02 FILLER  PIC X(14) VALUE "DATA: 23/10/23".
            02 FILLER PIC X(4) VALUE SPACES.
@@ -109,29 +189,285 @@
            02 FILLER PIC X(25) VALUES SPACES.
            02 PRECTOT PIC 9(8)V99.
            02 FILLER PIC X(25) VALUES SPACES.
+       01 CAB-03.
+           02 FILLER  PIC X(14) VALUE "DATA: 23/10/23".
+           02 FILLER PIC X(4) VALUE SPACES.
+           02 FILLER PIC X(28) VALUE "RELATORIO DE RESSUPRIMENTO".
+           02 FILLER PIC X(34) VALUE SPACES.
+           02 FILLER  PIC X(05) VALUE "PAG. ".
+           02 VAR-PAG3 PIC 99.
+           02 FILLER  PIC X(03) VALUE SPACES.
+       01 CAB-04.
+           02 FILLER PIC X(06) VALUE "CODIGO".
+           02 FILLER PIC X(10) VALUE SPACES.
+           02 FILLER PIC X(04) VALUE "NOME".
+           02 FILLER PIC X(10) VALUE SPACES.
+           02 FILLER PIC X(15) VALUE "QTDE DO ESTOQUE".
+           02 FILLER PIC X(10) VALUE SPACES.
+           02 FILLER PIC X(15) VALUE "PONTO RESSUP.".
+           02 FILLER PIC X(30) VALUE SPACES.
+       01 DETALHE-SUB.
+           02 FILLER PIC X(19) VALUE "SUBTOTAL CATEGORIA:".
+           02 CATSUB PIC X(10).
+           02 FILLER PIC X(05) VALUE SPACES.
+           02 FILLER PIC X(04) VALUE "QTD:".
+           02 QTDSUB PIC 9(7).
+           02 FILLER PIC X(05) VALUE SPACES.
+           02 FILLER PIC X(06) VALUE "CUSTO:".
+           02 CUSTOSUB PIC 9(8)V99.
+           02 FILLER PIC X(36) VALUE SPACES.
+       01 CAB-EXC0.
+           02 FILLER  PIC X(14) VALUE "DATA: 23/10/23".
+           02 FILLER PIC X(4) VALUE SPACES.
+           02 FILLER PIC X(21) VALUE "RELATORIO DE EXCECOES".
+           02 FILLER PIC X(51) VALUE SPACES.
+           02 FILLER  PIC X(05) VALUE "PAG. ".
+           02 VAR-PAGX PIC 99.
+           02 FILLER  PIC X(03) VALUE SPACES.
+       01 CAB-EXC.
+           02 FILLER PIC X(06) VALUE "CODIGO".
+           02 FILLER PIC X(03) VALUE SPACES.
+           02 FILLER PIC X(04) VALUE "NOME".
+           02 FILLER PIC X(11) VALUE SPACES.
+           02 FILLER PIC X(07) VALUE "MOTIVO".
+           02 FILLER PIC X(69) VALUE SPACES.
+       01 DETALHE-EXC.
+           02 COD-EXC PIC 9(5).
+           02 FILLER PIC X(03) VALUE SPACES.
+           02 NOM-EXC PIC X(15).
+           02 FILLER PIC X(03) VALUE SPACES.
+           02 MOTIVO-EXC PIC X(25).
+           02 FILLER PIC X(49) VALUE SPACES.
+       01 DETALHE-LOG.
+           02 FILLER PIC X(06) VALUE "DATA: ".
+           02 DTLOG PIC 9(06).
+           02 FILLER PIC X(03) VALUE SPACES.
+           02 FILLER PIC X(11) VALUE "REGISTROS=".
+           02 LIDOSLOG PIC 9(07).
+           02 FILLER PIC X(03) VALUE SPACES.
+           02 FILLER PIC X(05) VALUE "QTDE=".
+           02 QTDLOG PIC 9(07).
+           02 FILLER PIC X(03) VALUE SPACES.
+           02 FILLER PIC X(06) VALUE "PRECO=".
+           02 PRECOLOG PIC 9(08)V99.
+           02 FILLER PIC X(37) VALUE SPACES.
+       01 DETALHE-03.
+           02 COD3 PIC 9(5).
+           02 FILLER PIC X(12) VALUE SPACES.
+           02 NOM3 PIC X(15).
+           02 FILLER PIC X(8) VALUE SPACES.
+           02 QTD3 PIC 9(5).
+           02 FILLER PIC X(16) VALUE SPACES.
+           02 PONTO3 PIC 9(5).
+           02 FILLER PIC X(30) VALUE SPACES.
 
        PROCEDURE DIVISION.
        EX1.
            PERFORM INICIO.
            PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL "SIM".
+           IF PRIMEIRA-CAT EQUAL "NAO"
+               PERFORM QUEBRA-CATEGORIA
+           END-IF.
            PERFORM IMPRESSAO2.
            PERFORM FIM.
            STOP RUN.
 
        INICIO.
-           OPEN INPUT CADESTOQ
-                OUTPUT RELESTOQ
-                OUTPUT RELESTOQ2.
-           PERFORM LEITURA.
+           PERFORM LER-CHECKPOINT.
+           OPEN INPUT CADESTOQ.
+           OPEN OUTPUT RELEXC.
+           PERFORM VALIDACAO UNTIL FIM-VAL EQUAL "SIM".
+           CLOSE CADESTOQ RELEXC.
+           OPEN INPUT CADESTOQ.
+           IF CKPT-EXISTE EQUAL "SIM"
+               OPEN EXTEND RELESTOQ RELESTOQ2 RELESTOQ3 ARQCSV
+           ELSE
+               OPEN OUTPUT RELESTOQ RELESTOQ2 RELESTOQ3 ARQCSV
+           END-IF.
+           OPEN OUTPUT ARQCKPT.
+           PERFORM ABRE-LOG.
+           IF CKPT-EXISTE EQUAL "SIM"
+               MOVE CKPT-ULTIMO TO CODIGO-ENT
+               START CADESTOQ KEY IS GREATER THAN CODIGO-ENT
+                   INVALID KEY MOVE "SIM" TO FIM-ARQ
+               END-START
+           END-IF.
+           IF FIM-ARQ NOT EQUAL "SIM"
+               PERFORM LEITURA
+               PERFORM AVANCA-PONTEIRO
+           END-IF.
+
+       LER-CHECKPOINT.
+           OPEN INPUT ARQCKPT.
+           IF CKPT-STATUS EQUAL "00"
+               PERFORM LER-CHECKPOINT-REG
+                   UNTIL CKPT-STATUS NOT EQUAL "00"
+               CLOSE ARQCKPT
+               IF CKPT-EXISTE EQUAL "SIM"
+                   PERFORM RESTAURA-CHECKPOINT
+               END-IF
+           END-IF.
+
+       LER-CHECKPOINT-REG.
+           READ ARQCKPT
+               AT END MOVE "10" TO CKPT-STATUS
+               NOT AT END
+                   MOVE CKPT-CODIGO TO CKPT-ULTIMO
+                   IF CKPT-TIPO EQUAL "C"
+                       MOVE "NAO" TO CKPT-EXISTE
+                   ELSE
+                       MOVE "SIM" TO CKPT-EXISTE
+                   END-IF
+           END-READ.
+
+       RESTAURA-CHECKPOINT.
+           MOVE CKPT-QTDTOTAL TO QTDTOTAL.
+           MOVE CKPT-PRECOTOTAL TO PRECOTOTAL.
+           MOVE CKPT-CTLIDOS TO CT-LIDOS.
+           MOVE CKPT-CTPAG TO CT-PAG.
+           MOVE CKPT-CTPAG2 TO CT-PAG2.
+           MOVE CKPT-CTPAG3 TO CT-PAG3.
+           MOVE CKPT-CTPAGX TO CT-PAGX.
+           MOVE CKPT-CATANT TO CATEGORIA-ANT.
+           MOVE CKPT-PRIMCAT TO PRIMEIRA-CAT.
+           MOVE CKPT-QTDCAT TO QTD-CAT.
+           MOVE CKPT-PRECOCAT TO PRECO-CAT.
+
+       AVANCA-PONTEIRO.
+           PERFORM AVANCA-PONTEIRO-REG
+               UNTIL PONTEIRO-EXC GREATER THAN CT-EXC
+                  OR TAB-EXC-COD(PONTEIRO-EXC) NOT LESS THAN CODIGO-ENT.
+
+       AVANCA-PONTEIRO-REG.
+           ADD 1 TO PONTEIRO-EXC.
+
+       VALIDACAO.
+           READ CADESTOQ
+               AT END MOVE "SIM" TO FIM-VAL
+               NOT AT END PERFORM VERIFICA-REGISTRO
+           END-READ.
+
+       VERIFICA-REGISTRO.
+           MOVE "NAO" TO REGISTRO-INVALIDO.
+           IF QTDEEST-ENT EQUAL ZERO OR PRECOUNI-ENT EQUAL ZERO
+                                     OR NOME-ENT EQUAL SPACES
+               MOVE "SIM" TO REGISTRO-INVALIDO
+               MOVE "QTDE/PRECO/NOME INVALIDO"
+                   TO MOTIVO-EXC
+           END-IF.
+           IF REGISTRO-INVALIDO EQUAL "SIM"
+               PERFORM IMPRESSAO-EXC
+               IF CT-EXC LESS THAN 9999
+                   ADD 1 TO CT-EXC
+                   MOVE CODIGO-ENT TO TAB-EXC-COD(CT-EXC)
+               ELSE
+                   DISPLAY "EX4: TABELA DE EXCECOES CHEIA - ABORTADO"
+                   CLOSE CADESTOQ RELEXC
+                   STOP RUN
+               END-IF
+           END-IF.
+
+       IMPRESSAO-EXC.
+           IF CT-LINX GREATER THAN 19
+               PERFORM CABECALHO-EXC
+           END-IF.
+           PERFORM GRAVA-EXCECAO.
+
+       GRAVA-EXCECAO.
+           MOVE CODIGO-ENT TO COD-EXC.
+           MOVE NOME-ENT TO NOM-EXC.
+           WRITE REG-EXC FROM DETALHE-EXC AFTER ADVANCING 1 LINE.
+           ADD 1 TO CT-LINX.
+
+       CABECALHO-EXC.
+           ADD 1 TO CT-PAGX.
+           MOVE CT-PAGX TO VAR-PAGX.
+           MOVE SPACES TO REG-EXC.
+           WRITE REG-EXC AFTER ADVANCING PAGE.
+           WRITE REG-EXC FROM CAB-EXC0 AFTER ADVANCING 1 LINE.
+           WRITE REG-EXC FROM CAB-EXC AFTER ADVANCING 2 LINE.
+           MOVE ZEROES TO CT-LINX.
+
+       VERIFICA-EXCLUSAO.
+           MOVE "NAO" TO REGISTRO-EXCLUIDO.
+           IF PONTEIRO-EXC NOT GREATER THAN CT-EXC
+               IF CODIGO-ENT EQUAL TAB-EXC-COD(PONTEIRO-EXC)
+                   MOVE "SIM" TO REGISTRO-EXCLUIDO
+                   ADD 1 TO PONTEIRO-EXC
+               END-IF
+           END-IF.
+
+       ABRE-LOG.
+           OPEN EXTEND LOGEXEC.
+           IF LOG-STATUS EQUAL "35"
+               OPEN OUTPUT LOGEXEC
+           END-IF.
 
        LEITURA.
-           READ CADESTOQ AT END MOVE "SIM" TO FIM-ARQ.
+           READ CADESTOQ
+               AT END MOVE "SIM" TO FIM-ARQ
+               NOT AT END ADD 1 TO CT-LIDOS
+           END-READ.
 
        PRINCIPAL.
-           PERFORM IMPRESSAO.
-           DIVIDE PRECOTOTAL BY QTDTOTAL GIVING PRECOMEDIO.
+           PERFORM VERIFICA-EXCLUSAO.
+           IF REGISTRO-EXCLUIDO EQUAL "NAO"
+               IF CATEGORIA-ENT NOT EQUAL CATEGORIA-ANT
+                   IF PRIMEIRA-CAT EQUAL "NAO"
+                       PERFORM QUEBRA-CATEGORIA
+                   END-IF
+                   MOVE CATEGORIA-ENT TO CATEGORIA-ANT
+                   MOVE "NAO" TO PRIMEIRA-CAT
+               END-IF
+               PERFORM IMPRESSAO
+               PERFORM IMPRESSAO3
+               ADD QTDEEST-ENT TO QTD-CAT
+               IF QTDTOTAL GREATER THAN ZERO
+                   DIVIDE PRECOTOTAL BY QTDTOTAL GIVING PRECOMEDIO
+               END-IF
+           END-IF.
+           ADD 1 TO CT-CKPT.
+           IF CT-CKPT EQUAL CKPT-INTERVALO
+               PERFORM GRAVA-CHECKPOINT
+               MOVE ZEROES TO CT-CKPT
+           END-IF.
            PERFORM LEITURA.
 
+       GRAVA-CHECKPOINT.
+           MOVE SPACES TO REG-CKPT.
+           MOVE CODIGO-ENT TO CKPT-CODIGO.
+           MOVE "P" TO CKPT-TIPO.
+           MOVE QTDTOTAL TO CKPT-QTDTOTAL.
+           MOVE PRECOTOTAL TO CKPT-PRECOTOTAL.
+           MOVE CT-LIDOS TO CKPT-CTLIDOS.
+           MOVE CT-PAG TO CKPT-CTPAG.
+           MOVE CT-PAG2 TO CKPT-CTPAG2.
+           MOVE CT-PAG3 TO CKPT-CTPAG3.
+           MOVE CT-PAGX TO CKPT-CTPAGX.
+           MOVE CATEGORIA-ANT TO CKPT-CATANT.
+           MOVE PRIMEIRA-CAT TO CKPT-PRIMCAT.
+           MOVE QTD-CAT TO CKPT-QTDCAT.
+           MOVE PRECO-CAT TO CKPT-PRECOCAT.
+           WRITE REG-CKPT.
+
+       GRAVA-CKPT-FIM.
+           MOVE SPACES TO REG-CKPT.
+           MOVE CODIGO-ENT TO CKPT-CODIGO.
+           MOVE "C" TO CKPT-TIPO.
+           WRITE REG-CKPT.
+
+       QUEBRA-CATEGORIA.
+           MOVE CATEGORIA-ANT TO CATSUB.
+           MOVE QTD-CAT TO QTDSUB.
+           MOVE PRECO-CAT TO CUSTOSUB.
+           IF CT-LIN GREATER THAN 19
+               PERFORM CABECALHO
+           END-IF.
+           WRITE REG-REL FROM DETALHE-SUB AFTER ADVANCING 1 LINE.
+           ADD 1 TO CT-LIN.
+           MOVE ZEROES TO QTD-CAT.
+           MOVE ZEROES TO PRECO-CAT.
+
        IMPRESSAO.
            IF CT-LIN GREATER THAN 19
                PERFORM CABECALHO.
@@ -141,13 +477,33 @@
            MOVE NOME-ENT TO NOM.
            MOVE QTDEEST-ENT TO QTD.
            MOVE PRECOUNI-ENT TO UNI.
+           MOVE CATEGORIA-ENT TO CAT.
            MULTIPLY QTDEEST-ENT BY PRECOUNI-ENT GIVING CUSTL.
            MOVE CUSTL TO CUST.
            WRITE REG-REL FROM DETALHE AFTER ADVANCING 1 LINE.
            ADD 1 TO CT-LIN.
            ADD 1 TO QTDTOTAL.
-           ADD PRECOUNI-ENT TO PRECOTOTAL.
+           ADD CUSTL TO PRECOTOTAL.
+           ADD CUSTL TO PRECO-CAT.
+           PERFORM GRAVA-CSV.
            MOVE ZEROES TO CUSTL.
+       GRAVA-CSV.
+           MOVE SPACES TO REG-CSV.
+           MOVE PRECOUNI-ENT TO PRECOUNI-CSV.
+           MOVE CUSTL TO CUSTL-CSV.
+           STRING CODIGO-ENT DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  NOME-ENT DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  QTDEEST-ENT DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  PRECOUNI-CSV DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  CUSTL-CSV DELIMITED BY SIZE
+                  INTO REG-CSV
+           END-STRING.
+           WRITE REG-CSV.
+
        CABECALHO.
            ADD 1 TO CT-PAG.
            MOVE CT-PAG TO VAR-PAG.
@@ -157,6 +513,29 @@
            WRITE REG-REL FROM CAB-02 AFTER ADVANCING 2 LINE.
            MOVE ZEROES TO CT-LIN.
 
+       IMPRESSAO3.
+           IF QTDEEST-ENT LESS THAN PONTORESSUP
+               IF CT-LIN3 GREATER THAN 19
+                   PERFORM CABECALHO3
+               END-IF
+               PERFORM IMPDET3
+           END-IF.
+       IMPDET3.
+           MOVE CODIGO-ENT TO COD3.
+           MOVE NOME-ENT TO NOM3.
+           MOVE QTDEEST-ENT TO QTD3.
+           MOVE PONTORESSUP TO PONTO3.
+           WRITE REG-REL3 FROM DETALHE-03 AFTER ADVANCING 1 LINE.
+           ADD 1 TO CT-LIN3.
+       CABECALHO3.
+           ADD 1 TO CT-PAG3.
+           MOVE CT-PAG3 TO VAR-PAG3.
+           MOVE SPACES TO REG-REL3.
+           WRITE REG-REL3 AFTER ADVANCING PAGE.
+           WRITE REG-REL3 FROM CAB-03 AFTER ADVANCING 1 LINE.
+           WRITE REG-REL3 FROM CAB-04 AFTER ADVANCING 2 LINE.
+           MOVE ZEROES TO CT-LIN3.
+
        IMPRESSAO2.
            IF CT-LIN2 GREATER THAN 19
                PERFORM CABECALHO2.
@@ -169,7 +548,7 @@
            WRITE REG-REL2 FROM DETALHE-02 AFTER ADVANCING 1 LINE.
            ADD 1 TO CT-LIN2.
 
-      CABECALHO2.
+       CABECALHO2.
            ADD 1 TO CT-PAG2.
            MOVE CT-PAG2 TO VAR-PAG2.
            MOVE SPACES TO REG-REL2.
@@ -178,4 +557,15 @@
            WRITE REG-REL2 FROM CAB-002 AFTER ADVANCING 2 LINE.
            MOVE ZEROES TO CT-LIN2.
        FIM.
-           CLOSE CADESTOQ RELESTOQ RELESTOQ2.
\ No newline at end of file
+           PERFORM GRAVA-CKPT-FIM.
+           PERFORM GRAVA-LOG.
+           CLOSE CADESTOQ RELESTOQ RELESTOQ2 RELESTOQ3 ARQCKPT
+                 LOGEXEC ARQCSV.
+
+       GRAVA-LOG.
+           ACCEPT DATA-EXEC FROM DATE.
+           MOVE DATA-EXEC TO DTLOG.
+           MOVE CT-LIDOS TO LIDOSLOG.
+           MOVE QTDTOTAL TO QTDLOG.
+           MOVE PRECOTOTAL TO PRECOLOG.
+           WRITE REG-LOG FROM DETALHE-LOG.
\ No newline at end of file
